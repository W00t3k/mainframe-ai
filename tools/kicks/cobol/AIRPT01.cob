@@ -0,0 +1,284 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AIRPT01.
+000300 AUTHOR.        OPERATIONS SUPPORT GROUP.
+000400 INSTALLATION.  AI MAINFRAME ASSISTANT PROJECT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900* AIRPT01 - AI ASSISTANT DAILY USAGE REPORT                     *
+001000*                                                                *
+001100* READS THE AILOG AUDIT TRAIL (WRITTEN BY AIPGM AS EACH AIMP     *
+001200* QUESTION/ANSWER CYCLE COMPLETES) AND PRODUCES A PRINTED        *
+001300* SUMMARY OF HOW MUCH THE AI ASSISTANT WAS USED AND HOW WELL     *
+001400* THE BRIDGE/AI SERVICE KEPT UP:                                 *
+001500*     - TOTAL QUESTIONS ASKED                                    *
+001600*     - QUESTIONS ASKED, BROKEN DOWN BY USERID                   *
+001700*     - AVERAGE WAIT COUNT (A PROXY FOR AI RESPONSE LATENCY)     *
+001800*     - HOW MANY QUESTIONS TIMED OUT WAITING FOR AN ANSWER       *
+001900*                                                                *
+002000* INTENDED TO RUN AS AN OVERNIGHT BATCH JOB, ONE RUN PER DAY'S   *
+002100* AILOG EXTRACT.                                                *
+002200*                                                                *
+002300* MODIFICATION HISTORY                                           *
+002400*   2026-08-09  OSG  ORIGINAL PROGRAM                            *
+002500*                                                                *
+002600******************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT AILOG-FILE   ASSIGN TO AILOG
+003400         ORGANIZATION IS SEQUENTIAL.
+003500     SELECT REPORT-FILE  ASSIGN TO RPTOUT
+003600         ORGANIZATION IS SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  AILOG-FILE
+004000     RECORDING MODE IS F.
+004100 01  AILOG-RECORD.
+004200     05  AILOG-USERID         PIC X(08).
+004300     05  AILOG-TERMID         PIC X(04).
+004400     05  AILOG-QUESTION       PIC X(216).
+004500     05  AILOG-RESPONSE       PIC X(3040).
+004600     05  AILOG-WAIT-COUNT     PIC 9(02).
+004700     05  AILOG-START-TIME     PIC S9(15) COMP-3.
+004800     05  AILOG-END-TIME       PIC S9(15) COMP-3.
+004900     05  AILOG-STATUS         PIC X(01).
+005000         88  AILOG-OK         VALUE 'O'.
+005100         88  AILOG-TIMEOUT    VALUE 'T'.
+005200*
+005300 FD  REPORT-FILE
+005400     RECORDING MODE IS F.
+005500 01  PRINT-LINE.
+005600     05  PRINT-CTL             PIC X(01).
+005700     05  PRINT-DATA            PIC X(132).
+005800 WORKING-STORAGE SECTION.
+005900*
+006000* SWITCHES
+006100*
+006200 01  WS-SWITCHES.
+006300     05  WS-EOF-SW            PIC X(01) VALUE 'N'.
+006400         88  EOF-YES          VALUE 'Y'.
+006500         88  EOF-NO           VALUE 'N'.
+006600     05  WS-FOUND-SW          PIC X(01) VALUE 'N'.
+006700         88  TBL-FOUND        VALUE 'Y'.
+006800         88  TBL-NOT-FOUND    VALUE 'N'.
+006900*
+007000* ACCUMULATORS
+007100*
+007200 01  WS-COUNTERS.
+007300     05  WS-REC-COUNT         PIC 9(07) COMP VALUE ZERO.
+007400     05  WS-TIMEOUT-COUNT     PIC 9(07) COMP VALUE ZERO.
+007500     05  WS-WAIT-TOTAL        PIC 9(09) COMP VALUE ZERO.
+007600     05  WS-AVG-WAIT          PIC 9(03)V9(02) VALUE ZERO.
+007700     05  WS-SUB               PIC 9(03) COMP VALUE ZERO.
+007800*
+007900* USERID BREAKDOWN TABLE
+008000*
+008100 01  WS-USER-TABLE.
+008200     05  WS-USER-MAX          PIC 9(03) COMP VALUE 100.
+008300     05  WS-USER-COUNT        PIC 9(03) COMP VALUE ZERO.
+008400     05  WS-USER-ENTRY OCCURS 100 TIMES.
+008500         10  WS-USER-ID       PIC X(08).
+008600         10  WS-USER-QCOUNT   PIC 9(07) COMP.
+008700*
+008800* REPORT LINES
+008900*
+009000 01  WS-HEADING-1.
+009100     05  FILLER               PIC X(40)
+009200         VALUE 'AI ASSISTANT DAILY USAGE REPORT'.
+009300 01  WS-HEADING-2.
+009400     05  FILLER               PIC X(40) VALUE ALL '-'.
+009500 01  WS-TOTAL-LINE.
+009600     05  FILLER               PIC X(24)
+009700         VALUE 'TOTAL QUESTIONS ASKED . '.
+009800     05  WS-TOTAL-OUT         PIC ZZZ,ZZ9.
+009900 01  WS-AVG-LINE.
+010000     05  FILLER               PIC X(24)
+010100         VALUE 'AVERAGE WAIT COUNT  . . '.
+010200     05  WS-AVG-OUT           PIC ZZ9.99.
+010300 01  WS-TIMEOUT-LINE.
+010400     05  FILLER               PIC X(24)
+010500         VALUE 'AI SERVICE TIMEOUTS  . '.
+010600     05  WS-TIMEOUT-OUT       PIC ZZZ,ZZ9.
+010700 01  WS-USER-HEADING.
+010800     05  FILLER          PIC X(20) VALUE 'QUESTIONS BY USERID'.
+010900 01  WS-USER-LINE.
+011000     05  WS-USER-OUT          PIC X(08).
+011100     05  FILLER               PIC X(04) VALUE SPACES.
+011200     05  WS-USER-QCOUNT-OUT   PIC ZZZ,ZZ9.
+011300 01  WS-BLANK-LINE            PIC X(01) VALUE SPACE.
+011400 PROCEDURE DIVISION.
+011500******************************************************************
+011600* MAINLINE                                                       *
+011700******************************************************************
+011800 0000-MAINLINE.
+011900*
+012000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012100*
+012200     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+012300         UNTIL EOF-YES.
+012400*
+012500     PERFORM 8000-PRODUCE-REPORT THRU 8000-EXIT.
+012600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+012700*
+012800     STOP RUN.
+012900*
+013000******************************************************************
+013100* INITIALIZE - OPEN FILES AND PRIME THE READ                     *
+013200******************************************************************
+013300 1000-INITIALIZE.
+013400*
+013500     OPEN INPUT  AILOG-FILE.
+013600     OPEN OUTPUT REPORT-FILE.
+013700*
+013800     PERFORM 1100-READ-AILOG THRU 1100-EXIT.
+013900*
+014000 1000-EXIT.
+014100     EXIT.
+014200*
+014300 1100-READ-AILOG.
+014400*
+014500     READ AILOG-FILE
+014600         AT END
+014700             MOVE 'Y' TO WS-EOF-SW
+014800     END-READ.
+014900*
+015000 1100-EXIT.
+015100     EXIT.
+015200*
+015300******************************************************************
+015400* PROCESS ONE AILOG RECORD                                       *
+015500******************************************************************
+015600 2000-PROCESS-RECORD.
+015700*
+015800     ADD 1               TO WS-REC-COUNT.
+015900     ADD AILOG-WAIT-COUNT TO WS-WAIT-TOTAL.
+016000*
+016100     IF AILOG-TIMEOUT
+016200         ADD 1 TO WS-TIMEOUT-COUNT
+016300     END-IF.
+016400*
+016500     PERFORM 2100-UPDATE-USER-TABLE THRU 2100-EXIT.
+016600     PERFORM 1100-READ-AILOG THRU 1100-EXIT.
+016700*
+016800 2000-EXIT.
+016900     EXIT.
+017000*
+017100******************************************************************
+017200* FIND OR ADD THIS USERID IN THE BREAKDOWN TABLE                 *
+017300******************************************************************
+017400 2100-UPDATE-USER-TABLE.
+017500*
+017600     MOVE 'N' TO WS-FOUND-SW.
+017700*
+017800     PERFORM 2110-SEARCH-USER-TABLE THRU 2110-EXIT
+017900         VARYING WS-SUB FROM 1 BY 1
+018000         UNTIL WS-SUB > WS-USER-COUNT
+018100         OR TBL-FOUND.
+018200*
+018300     IF TBL-NOT-FOUND
+018400         PERFORM 2120-ADD-USER-TABLE THRU 2120-EXIT
+018500     END-IF.
+018600*
+018700 2100-EXIT.
+018800     EXIT.
+018900*
+019000 2110-SEARCH-USER-TABLE.
+019100*
+019200     IF WS-USER-ID(WS-SUB) = AILOG-USERID
+019300         ADD 1 TO WS-USER-QCOUNT(WS-SUB)
+019400         MOVE 'Y' TO WS-FOUND-SW
+019500     END-IF.
+019600*
+019700 2110-EXIT.
+019800     EXIT.
+019900*
+020000 2120-ADD-USER-TABLE.
+020100*
+020200     IF WS-USER-COUNT < WS-USER-MAX
+020300         ADD 1 TO WS-USER-COUNT
+020400         MOVE AILOG-USERID TO WS-USER-ID(WS-USER-COUNT)
+020500         MOVE 1            TO WS-USER-QCOUNT(WS-USER-COUNT)
+020600     END-IF.
+020700*
+020800 2120-EXIT.
+020900     EXIT.
+021000*
+021100******************************************************************
+021200* PRODUCE THE PRINTED REPORT                                     *
+021300******************************************************************
+021400 8000-PRODUCE-REPORT.
+021500*
+021600     MOVE '1'            TO PRINT-CTL.
+021700     MOVE WS-HEADING-1   TO PRINT-DATA.
+021800     WRITE PRINT-LINE.
+021900*
+022000     MOVE ' '            TO PRINT-CTL.
+022100     MOVE WS-HEADING-2   TO PRINT-DATA.
+022200     WRITE PRINT-LINE.
+022300*
+022400     MOVE ' '            TO PRINT-CTL.
+022500     MOVE WS-BLANK-LINE  TO PRINT-DATA.
+022600     WRITE PRINT-LINE.
+022700*
+022800     MOVE WS-REC-COUNT   TO WS-TOTAL-OUT.
+022900     MOVE ' '            TO PRINT-CTL.
+023000     MOVE WS-TOTAL-LINE  TO PRINT-DATA.
+023100     WRITE PRINT-LINE.
+023200*
+023300     IF WS-REC-COUNT > 0
+023400         COMPUTE WS-AVG-WAIT = WS-WAIT-TOTAL / WS-REC-COUNT
+023500     ELSE
+023600         MOVE 0 TO WS-AVG-WAIT
+023700     END-IF.
+023800*
+023900     MOVE WS-AVG-WAIT    TO WS-AVG-OUT.
+024000     MOVE ' '            TO PRINT-CTL.
+024100     MOVE WS-AVG-LINE    TO PRINT-DATA.
+024200     WRITE PRINT-LINE.
+024300*
+024400     MOVE WS-TIMEOUT-COUNT TO WS-TIMEOUT-OUT.
+024500     MOVE ' '              TO PRINT-CTL.
+024600     MOVE WS-TIMEOUT-LINE  TO PRINT-DATA.
+024700     WRITE PRINT-LINE.
+024800*
+024900     MOVE ' '             TO PRINT-CTL.
+025000     MOVE WS-BLANK-LINE   TO PRINT-DATA.
+025100     WRITE PRINT-LINE.
+025200*
+025300     MOVE ' '             TO PRINT-CTL.
+025400     MOVE WS-USER-HEADING TO PRINT-DATA.
+025500     WRITE PRINT-LINE.
+025600*
+025700     PERFORM 8100-PRINT-USER-LINE THRU 8100-EXIT
+025800         VARYING WS-SUB FROM 1 BY 1
+025900         UNTIL WS-SUB > WS-USER-COUNT.
+026000*
+026100 8000-EXIT.
+026200     EXIT.
+026300*
+026400 8100-PRINT-USER-LINE.
+026500*
+026600     MOVE WS-USER-ID(WS-SUB)     TO WS-USER-OUT.
+026700     MOVE WS-USER-QCOUNT(WS-SUB) TO WS-USER-QCOUNT-OUT.
+026800     MOVE ' '                    TO PRINT-CTL.
+026900     MOVE WS-USER-LINE           TO PRINT-DATA.
+027000     WRITE PRINT-LINE.
+027100*
+027200 8100-EXIT.
+027300     EXIT.
+027400*
+027500******************************************************************
+027600* TERMINATE - CLOSE FILES                                        *
+027700******************************************************************
+027800 9000-TERMINATE.
+027900*
+028000     CLOSE AILOG-FILE.
+028100     CLOSE REPORT-FILE.
+028200*
+028300 9000-EXIT.
+028400     EXIT.

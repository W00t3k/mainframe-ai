@@ -26,6 +26,13 @@
            05  WS-COMM-FLAG          PIC X(01).
                88  FIRST-TIME        VALUE SPACE.
                88  RETURN-ENTRY      VALUE 'R'.
+           05  WS-COMM-SEQ           PIC 9(04) COMP VALUE 0.
+           05  WS-COMM-HIST-TIME     PIC S9(15) COMP-3 VALUE 0.
+           05  WS-COMM-SEG-NUM       PIC 9(02) COMP VALUE 1.
+           05  WS-COMM-SEG-TOT       PIC 9(02) COMP VALUE 1.
+           05  WS-COMM-BUSY-SW       PIC X(01) VALUE 'N'.
+               88  QUESTION-PENDING  VALUE 'Y'.
+               88  QUESTION-NOT-PENDING VALUE 'N'.
       *
       * BMS MAP AREAS
       *
@@ -41,6 +48,21 @@
            05  FILLER REDEFINES QUESTIF.
                10  QUESTIA          PIC X(01).
            05  QUESTI               PIC X(72).
+           05  QUEST2IL             PIC S9(4) COMP.
+           05  QUEST2IF             PIC X(01).
+           05  FILLER REDEFINES QUEST2IF.
+               10  QUEST2IA         PIC X(01).
+           05  QUEST2I              PIC X(72).
+           05  QUEST3IL             PIC S9(4) COMP.
+           05  QUEST3IF             PIC X(01).
+           05  FILLER REDEFINES QUEST3IF.
+               10  QUEST3IA         PIC X(01).
+           05  QUEST3I              PIC X(72).
+           05  CATGIL               PIC S9(4) COMP.
+           05  CATGIF               PIC X(01).
+           05  FILLER REDEFINES CATGIF.
+               10  CATGIA           PIC X(01).
+           05  CATGI                PIC X(05).
            05  RESP01L              PIC S9(4) COMP.
            05  RESP01F              PIC X(01).
            05  FILLER REDEFINES RESP01F.
@@ -114,6 +136,21 @@
            05  FILLER REDEFINES QUESTOF.
                10  QUESTOA          PIC X(01).
            05  QUESTO               PIC X(72).
+           05  QUEST2OL             PIC S9(4) COMP.
+           05  QUEST2OF             PIC X(01).
+           05  FILLER REDEFINES QUEST2OF.
+               10  QUEST2OA         PIC X(01).
+           05  QUEST2O              PIC X(72).
+           05  QUEST3OL             PIC S9(4) COMP.
+           05  QUEST3OF             PIC X(01).
+           05  FILLER REDEFINES QUEST3OF.
+               10  QUEST3OA         PIC X(01).
+           05  QUEST3O              PIC X(72).
+           05  CATGOL               PIC S9(4) COMP.
+           05  CATGOF               PIC X(01).
+           05  FILLER REDEFINES CATGOF.
+               10  CATGOA           PIC X(01).
+           05  CATGO                PIC X(05).
            05  RESP01OL             PIC S9(4) COMP.
            05  RESP01OF             PIC X(01).
            05  FILLER REDEFINES RESP01OF.
@@ -179,17 +216,152 @@
       *
        01  WS-VARIABLES.
            05  WS-DATE              PIC X(08).
-           05  WS-QUESTION          PIC X(72).
-           05  WS-RESPONSE          PIC X(760).
-           05  WS-RESPONSE-LINES REDEFINES WS-RESPONSE.
-               10  WS-RESP-LINE     PIC X(76) OCCURS 10.
+           05  WS-QUESTION          PIC X(216).
+           05  WS-QUESTION-LINES REDEFINES WS-QUESTION.
+               10  WS-QUES-LINE     PIC X(72) OCCURS 3.
+      *
+      * A RESPONSE CAN RUN LONGER THAN ONE SCREEN (760 CHARACTERS) - UP
+      * TO WS-MAX-SEGMENTS SCREENS' WORTH ARE HELD HERE AND PAGED
+      * THROUGH WITH PF7/PF8
+      *
+           05  WS-RESPONSE          PIC X(3040).
+           05  WS-RESPONSE-SEGS REDEFINES WS-RESPONSE.
+               10  WS-RESP-SEG      OCCURS 4.
+                   15  WS-RESP-LINE PIC X(76) OCCURS 10.
            05  WS-STATUS            PIC X(40).
            05  WS-MSG               PIC X(78).
-           05  WS-TD-RECORD         PIC X(80).
-           05  WS-TD-LENGTH         PIC S9(4) COMP VALUE 80.
-           05  WS-RESP-LENGTH       PIC S9(4) COMP VALUE 760.
-           05  WS-WAIT-COUNT        PIC 9(02) VALUE 0.
            05  WS-MAX-WAIT          PIC 9(02) VALUE 10.
+           05  WS-MAX-SEGMENTS      PIC 9(02) VALUE 4.
+           05  WS-HIST-TIME         PIC S9(15) COMP-3.
+           05  WS-FOUND-SW          PIC X(01).
+               88  FOUND-YES        VALUE 'Y'.
+               88  FOUND-NO         VALUE 'N'.
+           05  WS-AUTH-SW           PIC X(01).
+               88  AUTH-OK          VALUE 'Y'.
+               88  AUTH-FAILED      VALUE 'N'.
+      *
+      * USED BY 5150-CHECK-RESPONSE TO DRAIN AIQI FOR OUR OWN ANSWER
+      * WITHIN A SINGLE TIMER TICK, INSTEAD OF READING ONE RECORD AND
+      * WAITING A FULL SECOND FOR THE NEXT TICK IF IT WAS NOT OURS
+      *
+           05  WS-MATCH-SW          PIC X(01).
+               88  MATCH-FOUND      VALUE 'Y'.
+               88  MATCH-NOT-FOUND  VALUE 'N'.
+           05  WS-DRAIN-COUNT       PIC 9(04) COMP.
+      *
+      * QUESTION CATEGORY - ROUTES THE QUESTION TO A TOPIC-SPECIFIC TD
+      * QUEUE INSTEAD OF THE GENERIC AIQO QUEUE. TD QUEUE NAMES ARE
+      * LIMITED TO FOUR CHARACTERS, SO EACH CATEGORY MAPS TO A SHORT
+      * QUEUE NAME
+      *
+           05  WS-QUEUE-NAME        PIC X(04) VALUE 'AIQO'.
+      *
+      * QUEUE BACKLOG CONTROL - THE AIQD TS QUEUE HOLDS A RUNNING
+      * COUNT OF QUESTIONS SENT TO THE BRIDGE THAT HAVE NOT YET BEEN
+      * ANSWERED, SO A NEW QUESTION CAN BE TURNED AWAY IMMEDIATELY
+      * INSTEAD OF WAITING OUT THE FULL TIMEOUT WHEN THE BRIDGE IS
+      * FALLING BEHIND
+      *
+           05  WS-BACKLOG-COUNT     PIC 9(04) COMP VALUE 0.
+           05  WS-BACKLOG-LENGTH    PIC S9(4) COMP VALUE 2.
+           05  WS-MAX-BACKLOG       PIC 9(04) VALUE 25.
+           05  WS-BACKLOG-SW        PIC X(01).
+               88  BACKLOG-FULL     VALUE 'Y'.
+               88  BACKLOG-OK       VALUE 'N'.
+           05  WS-BACKLOG-ENQ       PIC X(04) VALUE 'AIQD'.
+      *
+      * HISTORY RECORD - KEYED VSAM (AIHIST) HOLDING EVERY
+      * QUESTION/ANSWER PAIR FOR THIS TERMINAL, BROWSED WITH PF7/PF8
+      *
+       01  AIHIST-RECORD.
+           05  AIHIST-KEY.
+               10  AIHIST-TERM      PIC X(04).
+               10  AIHIST-TIME      PIC S9(15) COMP-3.
+           05  AIHIST-QUESTION      PIC X(216).
+           05  AIHIST-QUES-LINES REDEFINES AIHIST-QUESTION.
+               10  AIHIST-QUES-LINE PIC X(72) OCCURS 3.
+           05  AIHIST-RESPONSE      PIC X(3040).
+           05  AIHIST-RESP-SEGS REDEFINES AIHIST-RESPONSE.
+               10  AIHIST-RESP-SEG  OCCURS 4.
+                   15  AIHIST-RESP-LINE PIC X(76) OCCURS 10.
+           05  AIHIST-SEG-TOT       PIC 9(02).
+       01  AIHIST-LENGTH            PIC S9(4) COMP VALUE 3270.
+      *
+      * RECORD WRITTEN TO AIQO FOR THE BRIDGE. WS-TD-TOKEN IS THE
+      * CORRELATION TOKEN (TERMINAL ID + SEQUENCE NUMBER) THE BRIDGE
+      * MUST ECHO BACK ON AIQI SO A TERMINAL CAN NEVER BE SHOWN
+      * ANOTHER TERMINAL'S ANSWER WHEN SEVERAL TERMINALS SHARE THE
+      * SAME AIQO/AIQI QUEUES
+      *
+       01  WS-TD-RECORD.
+           05  WS-TD-TOKEN.
+               10  WS-TD-TERM       PIC X(04).
+               10  WS-TD-SEQ        PIC 9(04).
+           05  WS-TD-QUESTION       PIC X(216).
+       01  WS-TD-LENGTH             PIC S9(4) COMP VALUE 224.
+      *
+      * RECORD READ BACK FROM AIQI - THE BRIDGE ECHOES THE TOKEN IT
+      * WAS GIVEN ON AIQO SO THE ANSWER CAN BE MATCHED TO ITS ASKER.
+      * A RESPONSE LONGER THAN ONE SCREEN COMES BACK AS SEVERAL AIQI
+      * RECORDS UNDER THE SAME TOKEN, EACH CARRYING ITS SEGMENT NUMBER
+      * AND THE TOTAL SEGMENT COUNT FOR THE ANSWER
+      *
+       01  WS-AIQI-RECORD.
+           05  WS-AIQI-TOKEN.
+               10  WS-AIQI-TERM     PIC X(04).
+               10  WS-AIQI-SEQ      PIC 9(04).
+           05  WS-AIQI-SEG-NUM      PIC 9(02).
+           05  WS-AIQI-SEG-TOT      PIC 9(02).
+           05  WS-AIQI-RESPONSE     PIC X(760).
+       01  WS-AIQI-LENGTH           PIC S9(4) COMP VALUE 772.
+      *
+      * DATA HANDED TO THE FOLLOW-UP TASK VIA EXEC CICS START/RETRIEVE.
+      * WORKING-STORAGE DOES NOT SURVIVE BETWEEN CICS TASKS, SO THE
+      * TOKEN, HOW LONG WE HAVE ALREADY WAITED, THE QUESTION TEXT, AND
+      * WHATEVER RESPONSE SEGMENTS HAVE ARRIVED SO FAR ALL HAVE TO
+      * TRAVEL WITH THE START REQUEST
+      *
+       01  WS-START-DATA.
+           05  WS-SD-TOKEN.
+               10  WS-SD-TERM       PIC X(04).
+               10  WS-SD-SEQ        PIC 9(04).
+           05  WS-SD-WAIT-COUNT     PIC 9(02).
+           05  WS-SD-START-TIME     PIC S9(15) COMP-3.
+           05  WS-SD-QUESTION       PIC X(216).
+           05  WS-SD-SEG-RECEIVED   PIC 9(02).
+           05  WS-SD-SEG-TOTAL      PIC 9(02).
+           05  WS-SD-RESPONSE       PIC X(3040).
+           05  WS-SD-RESP-SEGS REDEFINES WS-SD-RESPONSE.
+               10  WS-SD-RESP-SEG   OCCURS 4 PIC X(760).
+       01  WS-START-LENGTH          PIC S9(4) COMP VALUE 3278.
+      *
+      * AUDIT LOG RECORD - EVERY QUESTION/ANSWER CYCLE IS WRITTEN TO
+      * AILOG FOR COMPLIANCE, SEPARATE FROM AIHIST WHICH IS JUST FOR
+      * THE ASKING TERMINAL'S OWN RECALL
+      *
+       01  AILOG-RECORD.
+           05  AILOG-USERID         PIC X(08).
+           05  AILOG-TERMID         PIC X(04).
+           05  AILOG-QUESTION       PIC X(216).
+           05  AILOG-RESPONSE       PIC X(3040).
+           05  AILOG-WAIT-COUNT     PIC 9(02).
+           05  AILOG-START-TIME     PIC S9(15) COMP-3.
+           05  AILOG-END-TIME       PIC S9(15) COMP-3.
+           05  AILOG-STATUS         PIC X(01).
+               88  AILOG-OK         VALUE 'O'.
+               88  AILOG-TIMEOUT    VALUE 'T'.
+       01  AILOG-LENGTH             PIC S9(4) COMP VALUE 3287.
+      *
+      * AUTHORIZATION CONTROL FILE - KEYED VSAM (AIAUTH) LISTING EVERY
+      * USERID ALLOWED TO USE THE AI ASSISTANT. LOOKED UP BY EIBUSERID
+      * BEFORE THE INITIAL SCREEN IS EVER SENT
+      *
+       01  AIAUTH-RECORD.
+           05  AIAUTH-USERID        PIC X(08).
+           05  AIAUTH-STATUS        PIC X(01).
+               88  AIAUTH-ALLOWED   VALUE 'A'.
+               88  AIAUTH-DENIED    VALUE 'D'.
+       01  AIAUTH-LENGTH            PIC S9(4) COMP VALUE 9.
       *
       * DFHAID COPY
       *
@@ -218,7 +390,7 @@
        01  DFHBMSCA                 PIC X VALUE X'00'.
       *
        LINKAGE SECTION.
-       01  DFHCOMMAREA             PIC X(01).
+       01  DFHCOMMAREA             PIC X(16).
       *
        PROCEDURE DIVISION.
       *****************************************************************
@@ -226,30 +398,93 @@
       *****************************************************************
        0000-MAIN.
       *
-      * CHECK IF FIRST TIME OR RETURN ENTRY
+      * CHECK IF THIS IS A RETURN ENTRY FROM THE TERMINAL, OUR OWN
+      * INTERVAL-CONTROL FOLLOW-UP TASK CHECKING FOR THE AI ANSWER,
+      * OR A BRAND NEW SESSION
       *
-           IF EIBCALEN = 0
-               PERFORM 1000-FIRST-TIME
-           ELSE
+           IF EIBCALEN NOT = 0
                MOVE DFHCOMMAREA TO WS-COMMAREA
-               PERFORM 2000-PROCESS-INPUT
+               PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+           ELSE
+               EXEC CICS RETRIEVE
+                   INTO(WS-START-DATA)
+                   LENGTH(WS-START-LENGTH)
+                   NOHANDLE
+               END-EXEC
+               IF EIBRESP = 0
+      *
+      * WE WERE STARTED BY OUR OWN TIMER - 5150-CHECK-RESPONSE ISSUES
+      * ITS OWN RETURN AND MUST NOT FALL INTO THE ONE BELOW, WHICH IS
+      * ONLY FOR RE-ARMING NORMAL TERMINAL INPUT
+      *
+                   PERFORM 5150-CHECK-RESPONSE THRU 5150-EXIT
+                   GO TO 0000-EXIT
+               ELSE
+                   PERFORM 1000-FIRST-TIME THRU 1000-EXIT
+      *
+      * A DENIED USERID MUST NOT BE RE-ARMED FOR ANOTHER AIMP INPUT -
+      * END THE CONVERSATION HERE INSTEAD OF FALLING INTO THE NORMAL
+      * RETURN BELOW
+      *
+                   IF AUTH-FAILED
+                       EXEC CICS RETURN
+                       END-EXEC
+                       GO TO 0000-EXIT
+                   END-IF
+               END-IF
            END-IF.
       *
            EXEC CICS RETURN
                TRANSID('AIMP')
                COMMAREA(WS-COMMAREA)
-               LENGTH(1)
+               LENGTH(16)
            END-EXEC.
       *
+       0000-EXIT.
            STOP RUN.
       *
       *****************************************************************
       * FIRST TIME - DISPLAY INITIAL SCREEN                           *
       *****************************************************************
        1000-FIRST-TIME.
+      *
+      * ONLY USERIDS ON FILE IN AIAUTH MAY USE THE AI ASSISTANT
+      *
+           MOVE EIBUSERID TO AIAUTH-USERID.
+      *
+           EXEC CICS READ
+               FILE('AIAUTH')
+               INTO(AIAUTH-RECORD)
+               RIDFLD(AIAUTH-USERID)
+               LENGTH(AIAUTH-LENGTH)
+               NOHANDLE
+           END-EXEC.
+      *
+           MOVE 'Y' TO WS-AUTH-SW.
+      *
+           IF EIBRESP NOT = 0 OR AIAUTH-DENIED
+               MOVE 'N' TO WS-AUTH-SW
+               EXEC CICS SEND TEXT
+                   FROM('Not authorized to use the AI Assistant')
+                   LENGTH(38)
+                   ERASE
+                   FREEKB
+               END-EXEC
+               GO TO 1000-EXIT
+           END-IF.
       *
            INITIALIZE AIMAP1O.
       *
+      * THIS SCREEN IS ALSO SHOWN BY PF12 (CLEAR) IN THE MIDDLE OF A
+      * PSEUDO-CONVERSATION, SO WS-COMM-SEQ MUST SURVIVE THIS RESET -
+      * ZEROING IT WOULD LET A QUESTION SUBMITTED RIGHT AFTER A CLEAR
+      * REUSE A SEQUENCE NUMBER STILL OUTSTANDING ON THE BRIDGE
+      *
+           MOVE SPACE TO WS-COMM-FLAG.
+           MOVE 0     TO WS-COMM-HIST-TIME.
+           MOVE 1     TO WS-COMM-SEG-NUM.
+           MOVE 1     TO WS-COMM-SEG-TOT.
+      *
       * GET CURRENT DATE
       *
            EXEC CICS ASKTIME
@@ -297,9 +532,26 @@
                WHEN DFHPF3
                    PERFORM 3000-EXIT-PROGRAM
                WHEN DFHPF12
-                   PERFORM 4000-CLEAR-SCREEN
+                   PERFORM 4000-CLEAR-SCREEN THRU 4000-EXIT
+               WHEN DFHPF7
+                   PERFORM 5300-BROWSE-BACK THRU 5300-EXIT
+               WHEN DFHPF8
+                   PERFORM 5350-BROWSE-FORWARD THRU 5350-EXIT
                WHEN DFHENTER
-                   PERFORM 5000-PROCESS-QUESTION
+      *
+      * IGNORE A SECOND ENTER WHILE THE PRIOR QUESTION IS STILL
+      * OUTSTANDING TO THE BRIDGE - OTHERWISE WHICHEVER OF THE TWO
+      * BACKGROUND CHECKER TASKS FINISHES LAST WINS THE SCREEN, WHICH
+      * CAN SHOW THE ANSWER TO A QUESTION THE USER HAS ALREADY MOVED
+      * PAST
+      *
+                   IF QUESTION-PENDING
+                       MOVE 'Still waiting on the previous question'
+                           TO WS-MSG
+                       PERFORM 6000-SEND-ERROR
+                   ELSE
+                       PERFORM 5000-PROCESS-QUESTION THRU 5000-EXIT
+                   END-IF
                WHEN OTHER
                    MOVE 'Invalid key pressed' TO WS-MSG
                    PERFORM 6000-SEND-ERROR
@@ -331,7 +583,21 @@
       *****************************************************************
        4000-CLEAR-SCREEN.
       *
-           PERFORM 1000-FIRST-TIME.
+           PERFORM 1000-FIRST-TIME THRU 1000-EXIT.
+      *
+      * CLEAR REDISPLAYS THE READY SCREEN BUT DOES NOT CANCEL A
+      * QUESTION STILL OUTSTANDING TO THE BRIDGE - THE BACKGROUND
+      * CHECKER TASK ARMED FOR IT KEEPS RUNNING AND WILL STILL DELIVER
+      * (OR TIME OUT) ITS ANSWER TO THIS TERMINAL, SO 2000-PROCESS-
+      * INPUT GOES ON REJECTING A NEW QUESTION UNTIL IT DOES. SAY SO
+      * NOW RATHER THAN LETTING THE OLD ANSWER APPEAR LATER WITH NO
+      * WARNING IT WAS STILL COMING
+      *
+           IF QUESTION-PENDING
+               MOVE 'Waiting on previous question - answer still coming'
+                   TO WS-MSG
+               PERFORM 6000-SEND-ERROR
+           END-IF.
       *
        4000-EXIT.
            EXIT.
@@ -341,85 +607,432 @@
       *****************************************************************
        5000-PROCESS-QUESTION.
       *
+      * STORE QUESTION - UP TO THREE INPUT LINES ARE CONCATENATED INTO
+      * ONE QUESTION, SO A USER IS NOT LIMITED TO A SINGLE 72-CHARACTER
+      * LINE
+      *
+           MOVE QUESTI  TO WS-QUES-LINE(1).
+           MOVE QUEST2I TO WS-QUES-LINE(2).
+           MOVE QUEST3I TO WS-QUES-LINE(3).
+      *
       * VALIDATE INPUT
       *
-           IF QUESTIL = 0 OR QUESTI = SPACES
+           IF WS-QUESTION = SPACES
                MOVE 'Please enter a question' TO WS-MSG
                PERFORM 6000-SEND-ERROR
                GO TO 5000-EXIT
            END-IF.
       *
-      * STORE QUESTION
+      * IF TOO MANY QUESTIONS ARE ALREADY OUTSTANDING TO THE BRIDGE,
+      * TURN THIS ONE AWAY NOW RATHER THAN LETTING IT TIME OUT LATER
       *
-           MOVE QUESTI TO WS-QUESTION.
+           PERFORM 5050-CHECK-BACKLOG THRU 5050-EXIT.
       *
-      * UPDATE STATUS
+           IF BACKLOG-FULL
+               MOVE 'System busy - please try again shortly' TO WS-MSG
+               PERFORM 6000-SEND-ERROR
+               GO TO 5000-EXIT
+           END-IF.
       *
-           MOVE 'Processing your question...' TO STATOO.
+      * A NEW QUESTION ENDS ANY HISTORY BROWSING OR RESPONSE PAGING
+      * IN PROGRESS
+      *
+           MOVE 0 TO WS-COMM-HIST-TIME.
+           MOVE 1 TO WS-COMM-SEG-NUM.
+           MOVE 1 TO WS-COMM-SEG-TOT.
+      *
+      * A QUESTION IS NOW OUTSTANDING TO THE BRIDGE - REJECT A SECOND
+      * ENTER UNTIL 5150-CHECK-RESPONSE CLEARS THIS FLAG
+      *
+           MOVE 'Y' TO WS-COMM-BUSY-SW.
+      *
+      * BUILD THE CORRELATION TOKEN FOR THIS QUESTION - OUR TERMINAL
+      * ID PLUS THE NEXT SEQUENCE NUMBER FOR THAT TERMINAL - SO WE
+      * ONLY EVER ACT ON THE ANSWER THE BRIDGE COMPUTED FOR US
+      *
+           ADD 1 TO WS-COMM-SEQ.
+           IF WS-COMM-SEQ = 0
+               ADD 1 TO WS-COMM-SEQ
+           END-IF.
+      *
+      * PICK THE TD QUEUE FOR THIS QUESTION'S CATEGORY - AN UNKNOWN OR
+      * BLANK CATEGORY GOES TO THE GENERIC AIQO QUEUE
+      *
+           EVALUATE CATGI
+               WHEN 'JCL'
+                   MOVE 'AIQJ' TO WS-QUEUE-NAME
+               WHEN 'COBOL'
+                   MOVE 'AIQC' TO WS-QUEUE-NAME
+               WHEN 'VSAM'
+                   MOVE 'AIQV' TO WS-QUEUE-NAME
+               WHEN OTHER
+                   MOVE 'AIQO' TO WS-QUEUE-NAME
+           END-EVALUATE.
       *
       * WRITE QUESTION TO TD QUEUE FOR EXTERNAL PROCESSING
       *
            MOVE SPACES TO WS-TD-RECORD.
-           MOVE WS-QUESTION TO WS-TD-RECORD.
+           MOVE EIBTRMID    TO WS-TD-TERM.
+           MOVE WS-COMM-SEQ TO WS-TD-SEQ.
+           MOVE WS-QUESTION TO WS-TD-QUESTION.
       *
            EXEC CICS WRITEQ TD
-               QUEUE('AIQO')
+               QUEUE(WS-QUEUE-NAME)
                FROM(WS-TD-RECORD)
                LENGTH(WS-TD-LENGTH)
            END-EXEC.
       *
-      * WAIT FOR RESPONSE (POLL TD QUEUE)
-      * IN PRODUCTION, USE INTERVAL CONTROL OR START COMMAND
+      * ARM A ONE-SECOND INTERVAL CONTROL TIMER TO CHECK AIQI FOR US.
+      * THIS TASK THEN RETURNS IMMEDIATELY - IT DOES NOT SIT AND POLL,
+      * SO THE TERMINAL AND THE CICS TASK ARE FREE WHILE WE WAIT
       *
-           MOVE 0 TO WS-WAIT-COUNT.
-           MOVE SPACES TO WS-RESPONSE.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-SD-START-TIME)
+           END-EXEC.
       *
-           PERFORM 5100-WAIT-FOR-RESPONSE
-               UNTIL WS-WAIT-COUNT >= WS-MAX-WAIT
-               OR WS-RESPONSE NOT = SPACES.
+           MOVE EIBTRMID        TO WS-SD-TERM.
+           MOVE WS-COMM-SEQ     TO WS-SD-SEQ.
+           MOVE 0               TO WS-SD-WAIT-COUNT.
+           MOVE WS-QUESTION     TO WS-SD-QUESTION.
+           MOVE 0               TO WS-SD-SEG-RECEIVED.
+           MOVE 1               TO WS-SD-SEG-TOTAL.
+           MOVE SPACES          TO WS-SD-RESPONSE.
       *
-      * CHECK IF WE GOT A RESPONSE
+           EXEC CICS START
+               TRANSID('AIMP')
+               TERMID(EIBTRMID)
+               INTERVAL(1)
+               FROM(WS-START-DATA)
+               LENGTH(WS-START-LENGTH)
+           END-EXEC.
       *
-           IF WS-RESPONSE = SPACES
-               MOVE 'AI service timeout - try again' TO WS-MSG
-               PERFORM 6000-SEND-ERROR
-               GO TO 5000-EXIT
-           END-IF.
+      * UPDATE THE STATUS LINE AND FREE THE KEYBOARD WHILE WE WAIT
       *
-      * DISPLAY RESPONSE
+           MOVE 'Processing your question...' TO STATOO.
+           MOVE SPACES                        TO MSGOO.
       *
-           PERFORM 5200-DISPLAY-RESPONSE.
+           EXEC CICS SEND
+               MAP('AIMAP1')
+               MAPSET('AIMAPS')
+               FROM(AIMAP1O)
+               DATAONLY
+               FREEKB
+           END-EXEC.
       *
        5000-EXIT.
            EXIT.
       *
       *****************************************************************
-      * WAIT FOR AI RESPONSE                                          *
+      * CHECK AND BUMP THE OUTSTANDING QUESTION COUNT IN THE AIQD TS   *
+      * QUEUE - SETS BACKLOG-FULL WHEN THE LIMIT IS ALREADY REACHED,   *
+      * OTHERWISE RESERVES A SLOT FOR THIS QUESTION                    *
       *****************************************************************
-       5100-WAIT-FOR-RESPONSE.
+       5050-CHECK-BACKLOG.
       *
-      * DELAY 1 SECOND
+           MOVE 'N' TO WS-BACKLOG-SW.
       *
-           EXEC CICS DELAY
-               INTERVAL(1)
+      * SERIALIZE THE READ-MODIFY-WRITE BELOW - WITHOUT THIS, TWO
+      * TERMINALS SUBMITTING A QUESTION AT THE SAME INSTANT CAN BOTH
+      * READ THE SAME COUNT, BOTH PASS, AND BOTH WRITE BACK THE SAME
+      * INCREMENTED VALUE, UNDERCOUNTING THE BACKLOG BY ONE SLOT
+      *
+           EXEC CICS ENQ
+               RESOURCE(WS-BACKLOG-ENQ)
+               LENGTH(4)
            END-EXEC.
       *
-      * TRY TO READ RESPONSE FROM TD QUEUE
+           EXEC CICS READQ TS
+               QUEUE('AIQD')
+               INTO(WS-BACKLOG-COUNT)
+               LENGTH(WS-BACKLOG-LENGTH)
+               ITEM(1)
+               NOHANDLE
+           END-EXEC.
+      *
+           IF EIBRESP NOT = 0
+               MOVE 0 TO WS-BACKLOG-COUNT
+           END-IF.
+      *
+           IF WS-BACKLOG-COUNT NOT < WS-MAX-BACKLOG
+               MOVE 'Y' TO WS-BACKLOG-SW
+               EXEC CICS DEQ
+                   RESOURCE(WS-BACKLOG-ENQ)
+                   LENGTH(4)
+               END-EXEC
+               GO TO 5050-EXIT
+           END-IF.
+      *
+           ADD 1 TO WS-BACKLOG-COUNT.
+      *
+           EXEC CICS WRITEQ TS
+               QUEUE('AIQD')
+               FROM(WS-BACKLOG-COUNT)
+               LENGTH(WS-BACKLOG-LENGTH)
+               ITEM(1)
+               REWRITE
+               NOHANDLE
+           END-EXEC.
+      *
+      * FIRST QUESTION EVER - THE QUEUE DOES NOT EXIST YET TO REWRITE
+      *
+           IF EIBRESP NOT = 0
+               EXEC CICS WRITEQ TS
+                   QUEUE('AIQD')
+                   FROM(WS-BACKLOG-COUNT)
+                   LENGTH(WS-BACKLOG-LENGTH)
+               END-EXEC
+           END-IF.
+      *
+           EXEC CICS DEQ
+               RESOURCE(WS-BACKLOG-ENQ)
+               LENGTH(4)
+           END-EXEC.
+      *
+       5050-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * RELEASE ONE SLOT IN THE AIQD BACKLOG COUNT - CALLED ONCE AN    *
+      * ANSWER IS FULLY DELIVERED OR ITS QUESTION TIMES OUT            *
+      *****************************************************************
+       5060-DECR-BACKLOG.
+      *
+      * SAME RESOURCE NAME AS 5050-CHECK-BACKLOG SO AN INCREMENT AND A
+      * DECREMENT CAN NEVER INTERLEAVE EITHER
+      *
+           EXEC CICS ENQ
+               RESOURCE(WS-BACKLOG-ENQ)
+               LENGTH(4)
+           END-EXEC.
+      *
+           EXEC CICS READQ TS
+               QUEUE('AIQD')
+               INTO(WS-BACKLOG-COUNT)
+               LENGTH(WS-BACKLOG-LENGTH)
+               ITEM(1)
+               NOHANDLE
+           END-EXEC.
+      *
+           IF EIBRESP = 0
+               IF WS-BACKLOG-COUNT > 0
+                   SUBTRACT 1 FROM WS-BACKLOG-COUNT
+               END-IF
+               EXEC CICS WRITEQ TS
+                   QUEUE('AIQD')
+                   FROM(WS-BACKLOG-COUNT)
+                   LENGTH(WS-BACKLOG-LENGTH)
+                   ITEM(1)
+                   REWRITE
+                   NOHANDLE
+               END-EXEC
+           END-IF.
+      *
+           EXEC CICS DEQ
+               RESOURCE(WS-BACKLOG-ENQ)
+               LENGTH(4)
+           END-EXEC.
+      *
+       5060-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * CHECK FOR THE AI ANSWER - RUNS AS ITS OWN SHORT TASK, STARTED  *
+      * BY INTERVAL CONTROL FROM 5000-PROCESS-QUESTION, SO NO TASK     *
+      * EVER SITS IN A DELAY LOOP WAITING ON THE BRIDGE                *
+      *****************************************************************
+       5150-CHECK-RESPONSE.
+      *
+      * WS-START-DATA WAS ALREADY RETRIEVED BY 0000-MAIN BEFORE THIS
+      * PARAGRAPH WAS PERFORMED - A START'S DATA CAN ONLY BE RETRIEVED
+      * ONCE PER TASK, SO IT IS NOT FETCHED AGAIN HERE
+      *
+      * THIS TASK IS STANDING IN FOR THE TERMINAL'S OWN PSEUDO-
+      * CONVERSATION, SO WHATEVER IT RETURNS WITH BELOW IS WHAT ARMS
+      * THE TERMINAL FOR ITS NEXT KEYPRESS - CARRY THE CORRELATION
+      * TOKEN'S SEQUENCE NUMBER FORWARD SO A LATER QUESTION DOES NOT
+      * REUSE IT
+      *
+           MOVE 'R'       TO WS-COMM-FLAG.
+           MOVE WS-SD-SEQ TO WS-COMM-SEQ.
+      *
+      * DRAIN AIQI FOR OUR OWN ANSWER WITHIN THIS ONE TICK INSTEAD OF
+      * READING A SINGLE RECORD AND WAITING A FULL SECOND FOR THE NEXT
+      * TIMER POP. READING ONE RECORD AND, WHEN IT IS NOT OURS, PUTTING
+      * IT STRAIGHT BACK ON THE TAIL CAN LIVELOCK TWO OR MORE WAITING
+      * TERMINALS FOREVER - EACH ONE'S CHECKER ALWAYS REQUEUES THE
+      * OTHER'S ANSWER AHEAD OF ITS OWN, SO NEITHER TASK EVER SEES ITS
+      * OWN TOKEN COME BACK AROUND TO THE HEAD OF THE QUEUE. THE QUEUE
+      * CAN NEVER HOLD MORE THAN WS-MAX-BACKLOG ENTRIES AT ONCE, SINCE
+      * EVERY ENTRY ON IT CORRESPONDS TO ONE STILL-OUTSTANDING QUESTION
+      * COUNTED AGAINST THE AIQD BACKLOG, SO THAT MANY READS ARE
+      * ENOUGH TO CYCLE THE WHOLE QUEUE
+      *
+           MOVE 'N'            TO WS-MATCH-SW.
+           MOVE WS-MAX-BACKLOG TO WS-DRAIN-COUNT.
+      *
+           PERFORM 5160-DRAIN-AIQI THRU 5160-EXIT
+               UNTIL MATCH-FOUND OR WS-DRAIN-COUNT = 0.
+      *
+           IF MATCH-FOUND
+      *
+      * ONE MORE SEGMENT OF OUR ANSWER HAS ARRIVED. A RESPONSE OVER
+      * 760 CHARACTERS COMES BACK AS SEVERAL AIQI RECORDS UNDER THE
+      * SAME TOKEN - KEEP THIS SEGMENT AND SEE IF THE ANSWER IS NOW
+      * COMPLETE
+      *
+               ADD 1 TO WS-SD-SEG-RECEIVED
+               MOVE WS-AIQI-SEG-TOT TO WS-SD-SEG-TOTAL
+      *
+      * A BRIDGE-REPORTED TOTAL BEYOND WHAT WS-SD-RESP-SEG CAN HOLD
+      * WOULD OTHERWISE LET THE ANSWER BE DECLARED COMPLETE WITH ITS
+      * TAIL SILENTLY MISSING - CAP IT AT WS-MAX-SEGMENTS INSTEAD
+      *
+               IF WS-SD-SEG-TOTAL > WS-MAX-SEGMENTS
+                   MOVE WS-MAX-SEGMENTS TO WS-SD-SEG-TOTAL
+               END-IF
+               IF WS-AIQI-SEG-NUM > 0 AND WS-AIQI-SEG-NUM
+                   NOT > WS-MAX-SEGMENTS
+                   MOVE WS-AIQI-RESPONSE
+                       TO WS-SD-RESP-SEG(WS-AIQI-SEG-NUM)
+               END-IF
+               IF WS-SD-SEG-RECEIVED >= WS-SD-SEG-TOTAL
+      *
+      * ALL SEGMENTS ARE IN - THE ANSWER IS COMPLETE
+      *
+                   MOVE WS-SD-RESPONSE  TO WS-RESPONSE
+                   MOVE WS-SD-SEG-TOTAL TO WS-COMM-SEG-TOT
+                   MOVE 1               TO WS-COMM-SEG-NUM
+                   MOVE WS-SD-QUESTION  TO WS-QUESTION
+                   PERFORM 5200-DISPLAY-RESPONSE THRU 5200-EXIT
+                   PERFORM 5060-DECR-BACKLOG THRU 5060-EXIT
+                   MOVE 'N' TO WS-COMM-BUSY-SW
+                   MOVE 'O' TO AILOG-STATUS
+                   PERFORM 5900-WRITE-AUDIT-LOG THRU 5900-EXIT
+                   EXEC CICS RETURN
+                       TRANSID('AIMP')
+                       COMMAREA(WS-COMMAREA)
+                       LENGTH(16)
+                   END-EXEC
+                   GO TO 5150-EXIT
+               ELSE
+      *
+      * MORE SEGMENTS ARE STILL EXPECTED - REARM THE TIMER WITHOUT
+      * COUNTING THIS TICK AGAINST THE WAIT LIMIT, SINCE WE ARE
+      * MAKING PROGRESS
+      *
+                   EXEC CICS START
+                       TRANSID('AIMP')
+                       TERMID(EIBTRMID)
+                       INTERVAL(1)
+                       FROM(WS-START-DATA)
+                       LENGTH(WS-START-LENGTH)
+                   END-EXEC
+                   EXEC CICS RETURN
+                       TRANSID('AIMP')
+                       COMMAREA(WS-COMMAREA)
+                       LENGTH(16)
+                   END-EXEC
+                   GO TO 5150-EXIT
+               END-IF
+           END-IF.
+      *
+      * STILL NO ANSWER FOR US - RETRY OR GIVE UP
+      *
+           ADD 1 TO WS-SD-WAIT-COUNT.
+      *
+           IF WS-SD-WAIT-COUNT >= WS-MAX-WAIT
+               MOVE 'AI service timeout - try again' TO WS-MSG
+               PERFORM 6000-SEND-ERROR THRU 6000-EXIT
+               MOVE SPACES TO WS-RESPONSE
+               PERFORM 5060-DECR-BACKLOG THRU 5060-EXIT
+               MOVE 'N' TO WS-COMM-BUSY-SW
+               MOVE 'T' TO AILOG-STATUS
+               PERFORM 5900-WRITE-AUDIT-LOG THRU 5900-EXIT
+               EXEC CICS RETURN
+                   TRANSID('AIMP')
+                   COMMAREA(WS-COMMAREA)
+                   LENGTH(16)
+               END-EXEC
+           ELSE
+               EXEC CICS START
+                   TRANSID('AIMP')
+                   TERMID(EIBTRMID)
+                   INTERVAL(1)
+                   FROM(WS-START-DATA)
+                   LENGTH(WS-START-LENGTH)
+               END-EXEC
+               EXEC CICS RETURN
+                   TRANSID('AIMP')
+                   COMMAREA(WS-COMMAREA)
+                   LENGTH(16)
+               END-EXEC
+           END-IF.
+      *
+       5150-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * DRAIN ONE RECORD OFF AIQI FOR 5150-CHECK-RESPONSE - IF IT IS   *
+      * OUR OWN ANSWER, STOP AND LEAVE IT DEQUEUED; OTHERWISE PUT IT   *
+      * BACK ON THE TAIL FOR ITS OWNER AND LET THE CALLER TRY AGAIN    *
+      *****************************************************************
+       5160-DRAIN-AIQI.
       *
            EXEC CICS READQ TD
                QUEUE('AIQI')
-               INTO(WS-RESPONSE)
-               LENGTH(WS-RESP-LENGTH)
+               INTO(WS-AIQI-RECORD)
+               LENGTH(WS-AIQI-LENGTH)
                NOHANDLE
            END-EXEC.
       *
            IF EIBRESP NOT = 0
-               MOVE SPACES TO WS-RESPONSE
+      *
+      * QUEUE IS EMPTY - NOTHING LEFT TO CYCLE THROUGH THIS TICK
+      *
+               MOVE 0 TO WS-DRAIN-COUNT
+               GO TO 5160-EXIT
            END-IF.
       *
-           ADD 1 TO WS-WAIT-COUNT.
+           SUBTRACT 1 FROM WS-DRAIN-COUNT.
       *
-       5100-EXIT.
+           IF WS-AIQI-TERM = WS-SD-TERM
+               AND WS-AIQI-SEQ = WS-SD-SEQ
+               MOVE 'Y' TO WS-MATCH-SW
+           ELSE
+               EXEC CICS WRITEQ TD
+                   QUEUE('AIQI')
+                   FROM(WS-AIQI-RECORD)
+                   LENGTH(WS-AIQI-LENGTH)
+               END-EXEC
+           END-IF.
+      *
+       5160-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * WRITE ONE COMPLETED QUESTION/ANSWER CYCLE TO THE AILOG AUDIT   *
+      * TRAIL - CALLER SETS AILOG-STATUS (OK OR TIMEOUT) FIRST         *
+      *****************************************************************
+       5900-WRITE-AUDIT-LOG.
+      *
+           EXEC CICS ASKTIME
+               ABSTIME(AILOG-END-TIME)
+           END-EXEC.
+      *
+           MOVE EIBUSERID        TO AILOG-USERID.
+           MOVE EIBTRMID         TO AILOG-TERMID.
+           MOVE WS-SD-QUESTION   TO AILOG-QUESTION.
+           MOVE WS-RESPONSE      TO AILOG-RESPONSE.
+           MOVE WS-SD-WAIT-COUNT TO AILOG-WAIT-COUNT.
+           MOVE WS-SD-START-TIME TO AILOG-START-TIME.
+      *
+           EXEC CICS WRITEQ TD
+               QUEUE('AILOG')
+               FROM(AILOG-RECORD)
+               LENGTH(AILOG-LENGTH)
+           END-EXEC.
+      *
+       5900-EXIT.
            EXIT.
       *
       *****************************************************************
@@ -443,23 +1056,50 @@
       *
       * PRESERVE QUESTION
       *
-           MOVE WS-QUESTION TO QUESTO.
+           MOVE WS-QUES-LINE(1) TO QUESTO.
+           MOVE WS-QUES-LINE(2) TO QUEST2O.
+           MOVE WS-QUES-LINE(3) TO QUEST3O.
+      *
+      * MOVE THE CURRENT RESPONSE SEGMENT'S LINES - A NEW ANSWER
+      * ALWAYS STARTS ON SEGMENT 1
+      *
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 1)  TO RESP01O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 2)  TO RESP02O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 3)  TO RESP03O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 4)  TO RESP04O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 5)  TO RESP05O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 6)  TO RESP06O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 7)  TO RESP07O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 8)  TO RESP08O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 9)  TO RESP09O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 10) TO RESP10O.
+      *
+           IF WS-COMM-SEG-TOT > 1
+               MOVE 'Response received - PF7/8 to page' TO STATOO
+           ELSE
+               MOVE 'Response received - Enter new question' TO STATOO
+           END-IF.
+           MOVE SPACES TO MSGOO.
       *
-      * MOVE RESPONSE LINES
+      * SAVE THE QUESTION/ANSWER PAIR TO THE HISTORY FILE SO IT
+      * CAN BE PAGED BACK THROUGH LATER WITH PF7/PF8
       *
-           MOVE WS-RESP-LINE(1)  TO RESP01O.
-           MOVE WS-RESP-LINE(2)  TO RESP02O.
-           MOVE WS-RESP-LINE(3)  TO RESP03O.
-           MOVE WS-RESP-LINE(4)  TO RESP04O.
-           MOVE WS-RESP-LINE(5)  TO RESP05O.
-           MOVE WS-RESP-LINE(6)  TO RESP06O.
-           MOVE WS-RESP-LINE(7)  TO RESP07O.
-           MOVE WS-RESP-LINE(8)  TO RESP08O.
-           MOVE WS-RESP-LINE(9)  TO RESP09O.
-           MOVE WS-RESP-LINE(10) TO RESP10O.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-HIST-TIME)
+           END-EXEC.
       *
-           MOVE 'Response received - Enter new question' TO STATOO.
-           MOVE SPACES TO MSGOO.
+           MOVE EIBTRMID    TO AIHIST-TERM.
+           MOVE WS-HIST-TIME TO AIHIST-TIME.
+           MOVE WS-QUESTION TO AIHIST-QUESTION.
+           MOVE WS-RESPONSE TO AIHIST-RESPONSE.
+           MOVE WS-COMM-SEG-TOT TO AIHIST-SEG-TOT.
+      *
+           EXEC CICS WRITE
+               FILE('AIHIST')
+               FROM(AIHIST-RECORD)
+               RIDFLD(AIHIST-KEY)
+               LENGTH(AIHIST-LENGTH)
+           END-EXEC.
       *
            EXEC CICS SEND
                MAP('AIMAP1')
@@ -473,6 +1113,253 @@
            EXIT.
       *
       *****************************************************************
+      * BROWSE HISTORY BACKWARD (PF7) - OLDER QUESTION/ANSWER          *
+      *****************************************************************
+       5300-BROWSE-BACK.
+      *
+      * IF THE ANSWER ON SCREEN RUNS TO MORE THAN ONE PAGE AND WE ARE
+      * NOT YET ON ITS FIRST PAGE, PF7 PAGES BACK WITHIN IT RATHER
+      * THAN MOVING TO AN OLDER QUESTION/ANSWER PAIR
+      *
+           IF WS-COMM-SEG-NUM > 1
+               SUBTRACT 1 FROM WS-COMM-SEG-NUM
+               PERFORM 5320-SHOW-SEGMENT
+               GO TO 5300-EXIT
+           END-IF.
+      *
+           MOVE EIBTRMID TO AIHIST-TERM.
+           IF WS-COMM-HIST-TIME = 0
+      *
+      * NOT BROWSING YET - START FROM THE HIGHEST POSSIBLE TIME SO
+      * THE FIRST PF7 SHOWS THE MOST RECENT ENTRY FOR THIS TERMINAL
+      *
+               MOVE 999999999999999 TO AIHIST-TIME
+           ELSE
+               MOVE WS-COMM-HIST-TIME TO AIHIST-TIME
+           END-IF.
+      *
+           EXEC CICS STARTBR
+               FILE('AIHIST')
+               RIDFLD(AIHIST-KEY)
+               GTEQ
+               NOHANDLE
+           END-EXEC.
+      *
+           MOVE 'N' TO WS-FOUND-SW.
+           IF EIBRESP = 0
+               EXEC CICS READPREV
+                   FILE('AIHIST')
+                   INTO(AIHIST-RECORD)
+                   RIDFLD(AIHIST-KEY)
+                   NOHANDLE
+               END-EXEC
+      *
+      * AIHIST IS ONE FILE SHARED BY EVERY TERMINAL, KEYED TERM+TIME -
+      * READPREV CAN LAND ON THE NEXT KEY IN SEQUENCE EVEN WHEN IT
+      * BELONGS TO A DIFFERENT TERMINAL, SO THE RECORD FOUND MUST BE
+      * OWNED BY THIS TERMINAL BEFORE IT IS TRUSTED
+      *
+               IF EIBRESP = 0 AND AIHIST-TERM = EIBTRMID
+                   MOVE 'Y' TO WS-FOUND-SW
+               END-IF
+               EXEC CICS ENDBR
+                   FILE('AIHIST')
+               END-EXEC
+           END-IF.
+      *
+           IF FOUND-YES
+               MOVE AIHIST-TIME TO WS-COMM-HIST-TIME
+               PERFORM 5310-SHOW-HISTORY
+           ELSE
+               MOVE 'No earlier history available' TO WS-MSG
+               PERFORM 6000-SEND-ERROR
+           END-IF.
+      *
+       5300-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * BROWSE HISTORY FORWARD (PF8) - MORE RECENT QUESTION/ANSWER     *
+      *****************************************************************
+       5350-BROWSE-FORWARD.
+      *
+      * IF THE ANSWER ON SCREEN RUNS TO MORE THAN ONE PAGE AND WE ARE
+      * NOT YET ON ITS LAST PAGE, PF8 PAGES FORWARD WITHIN IT RATHER
+      * THAN MOVING TO A MORE RECENT QUESTION/ANSWER PAIR
+      *
+           IF WS-COMM-SEG-NUM < WS-COMM-SEG-TOT
+               ADD 1 TO WS-COMM-SEG-NUM
+               PERFORM 5320-SHOW-SEGMENT
+               GO TO 5350-EXIT
+           END-IF.
+      *
+           MOVE EIBTRMID TO AIHIST-TERM.
+           IF WS-COMM-HIST-TIME = 0
+      *
+      * NOT BROWSING YET - PF8 ALSO STARTS FROM THE MOST RECENT ENTRY
+      *
+               MOVE 999999999999999 TO AIHIST-TIME
+           ELSE
+               MOVE WS-COMM-HIST-TIME TO AIHIST-TIME
+               ADD 1 TO AIHIST-TIME
+           END-IF.
+      *
+           EXEC CICS STARTBR
+               FILE('AIHIST')
+               RIDFLD(AIHIST-KEY)
+               GTEQ
+               NOHANDLE
+           END-EXEC.
+      *
+           MOVE 'N' TO WS-FOUND-SW.
+           IF EIBRESP = 0
+               IF WS-COMM-HIST-TIME = 0
+                   EXEC CICS READPREV
+                       FILE('AIHIST')
+                       INTO(AIHIST-RECORD)
+                       RIDFLD(AIHIST-KEY)
+                       NOHANDLE
+                   END-EXEC
+               ELSE
+                   EXEC CICS READNEXT
+                       FILE('AIHIST')
+                       INTO(AIHIST-RECORD)
+                       RIDFLD(AIHIST-KEY)
+                       NOHANDLE
+                   END-EXEC
+               END-IF
+      *
+      * AIHIST IS ONE FILE SHARED BY EVERY TERMINAL, KEYED TERM+TIME -
+      * READNEXT/READPREV CAN LAND ON THE NEXT KEY IN SEQUENCE EVEN
+      * WHEN IT BELONGS TO A DIFFERENT TERMINAL, SO THE RECORD FOUND
+      * MUST BE OWNED BY THIS TERMINAL BEFORE IT IS TRUSTED
+      *
+               IF EIBRESP = 0 AND AIHIST-TERM = EIBTRMID
+                   MOVE 'Y' TO WS-FOUND-SW
+               END-IF
+               EXEC CICS ENDBR
+                   FILE('AIHIST')
+               END-EXEC
+           END-IF.
+      *
+           IF FOUND-YES
+               MOVE AIHIST-TIME TO WS-COMM-HIST-TIME
+               PERFORM 5310-SHOW-HISTORY
+           ELSE
+               MOVE 'No more recent history available' TO WS-MSG
+               PERFORM 6000-SEND-ERROR
+           END-IF.
+      *
+       5350-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * SHOW A HISTORY RECORD ON THE MAIN SCREEN                       *
+      *****************************************************************
+       5310-SHOW-HISTORY.
+      *
+           INITIALIZE AIMAP1O.
+      *
+           EXEC CICS ASKTIME
+               ABSTIME(WS-DATE)
+           END-EXEC.
+      *
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-DATE)
+               MMDDYY(DATEO)
+               DATESEP('/')
+           END-EXEC.
+      *
+           MOVE AIHIST-QUES-LINE(1) TO QUESTO.
+           MOVE AIHIST-QUES-LINE(2) TO QUEST2O.
+           MOVE AIHIST-QUES-LINE(3) TO QUEST3O.
+           MOVE AIHIST-QUESTION TO WS-QUESTION.
+           MOVE AIHIST-RESPONSE TO WS-RESPONSE.
+      *
+      * A HISTORY ENTRY IS ALWAYS SHOWN STARTING AT ITS FIRST PAGE -
+      * PF7/PF8 THEN PAGE WITHIN IT IF IT RUNS LONGER THAN ONE SCREEN
+      *
+           MOVE 1 TO WS-COMM-SEG-NUM.
+           IF AIHIST-SEG-TOT = 0
+               MOVE 1 TO WS-COMM-SEG-TOT
+           ELSE
+               MOVE AIHIST-SEG-TOT TO WS-COMM-SEG-TOT
+           END-IF.
+      *
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 1)  TO RESP01O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 2)  TO RESP02O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 3)  TO RESP03O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 4)  TO RESP04O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 5)  TO RESP05O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 6)  TO RESP06O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 7)  TO RESP07O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 8)  TO RESP08O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 9)  TO RESP09O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 10) TO RESP10O.
+      *
+           MOVE 'Viewing history - PF7/PF8 to browse' TO STATOO.
+           MOVE SPACES TO MSGOO.
+      *
+           EXEC CICS SEND
+               MAP('AIMAP1')
+               MAPSET('AIMAPS')
+               FROM(AIMAP1O)
+               ERASE
+               FREEKB
+           END-EXEC.
+      *
+       5310-EXIT.
+           EXIT.
+      *
+      *****************************************************************
+      * SHOW ONE PAGE OF THE ANSWER CURRENTLY ON SCREEN - USED WHEN    *
+      * PF7/PF8 PAGE WITHIN A RESPONSE LONGER THAN ONE SCREEN RATHER   *
+      * THAN MOVING TO A DIFFERENT QUESTION/ANSWER PAIR                *
+      *****************************************************************
+       5320-SHOW-SEGMENT.
+      *
+           INITIALIZE AIMAP1O.
+      *
+           EXEC CICS ASKTIME
+               ABSTIME(WS-DATE)
+           END-EXEC.
+      *
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-DATE)
+               MMDDYY(DATEO)
+               DATESEP('/')
+           END-EXEC.
+      *
+           MOVE WS-QUES-LINE(1) TO QUESTO.
+           MOVE WS-QUES-LINE(2) TO QUEST2O.
+           MOVE WS-QUES-LINE(3) TO QUEST3O.
+      *
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 1)  TO RESP01O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 2)  TO RESP02O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 3)  TO RESP03O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 4)  TO RESP04O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 5)  TO RESP05O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 6)  TO RESP06O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 7)  TO RESP07O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 8)  TO RESP08O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 9)  TO RESP09O.
+           MOVE WS-RESP-LINE(WS-COMM-SEG-NUM, 10) TO RESP10O.
+      *
+           MOVE 'Response received - PF7/8 to page' TO STATOO.
+           MOVE SPACES TO MSGOO.
+      *
+           EXEC CICS SEND
+               MAP('AIMAP1')
+               MAPSET('AIMAPS')
+               FROM(AIMAP1O)
+               ERASE
+               FREEKB
+           END-EXEC.
+      *
+       5320-EXIT.
+           EXIT.
+      *
+      *****************************************************************
       * SEND ERROR MESSAGE                                            *
       *****************************************************************
        6000-SEND-ERROR.
